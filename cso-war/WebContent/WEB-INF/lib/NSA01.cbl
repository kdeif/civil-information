@@ -472,13 +472,57 @@
            COPY ELARDTWK.
        01  EZEDATEINTEGER              PIC S9(7).
       *-----------------------------------------------------------------
+      * PASSWORD COMPLEXITY WORK FIELDS
+      *-----------------------------------------------------------------
+       01  EZECTL-PW-FIELDS.
+           05  EZECTL-PW-DIGIT-CNT        PIC S9(4) COMP.
+      *-----------------------------------------------------------------
+      * LOCKOUT DETAIL DISPLAY WORK FIELDS
+      *-----------------------------------------------------------------
+       01  EZECTL-LOCKOUT-FIELDS.
+           05  EZECTL-LOCKOUT-CNT-ED      PIC Z(3)9.
+      *-----------------------------------------------------------------
+      * CONCURRENT-LOGON DETECTION WORK FIELDS
+      *-----------------------------------------------------------------
+       01  EZECTL-CONCUR-FIELDS.
+           05  EZECTL-CONCUR-QNAME.
+             10  FILLER                   PIC X(4) VALUE "CSES".
+             10  EZECTL-CONCUR-QUSR       PIC 9(4).
+           05  EZECTL-CONCUR-TRMID        PIC X(4).
+           05  EZECTL-CONCUR-RESP        PIC S9(8) COMP.
+           05  EZECTL-CONCUR-RESULT-SW    PIC X(1) VALUE "N".
+             88  EZECTL-CONCUR-ACTIVE-ELSEWHERE
+                                          VALUE "Y".
+             88  EZECTL-CONCUR-NOT-ACTIVE-ELSEWHERE
+                                          VALUE "N".
+      *-----------------------------------------------------------------
+      * ERROR AUDIT LOG WORK FIELDS
+      *-----------------------------------------------------------------
+       01  EZECTL-AUDIT-FIELDS.
+           05  EZECTL-AUDIT-QNAME           PIC X(4) VALUE "CSAL".
+           05  EZECTL-AUDIT-RESP            PIC S9(8) COMP.
+           05  EZECTL-AUDIT-RECORD.
+             10  EZECTL-AUDIT-PGM           PIC X(8).
+             10  FILLER                     PIC X(1) VALUE SPACE.
+             10  EZECTL-AUDIT-PRCNUM-ED     PIC Z(4)9.
+             10  FILLER                     PIC X(1) VALUE SPACE.
+             10  EZECTL-AUDIT-ERRNUM-ED     PIC Z(4)9.
+             10  FILLER                     PIC X(1) VALUE SPACE.
+             10  EZECTL-AUDIT-USRID-ED      PIC Z(4)9.
+             10  FILLER                     PIC X(1) VALUE SPACE.
+             10  EZECTL-AUDIT-TRMID         PIC X(4).
+             10  FILLER                     PIC X(1) VALUE SPACE.
+             10  EZECTL-AUDIT-DATE          PIC X(10).
+             10  FILLER                     PIC X(1) VALUE SPACE.
+             10  EZECTL-AUDIT-TIME          PIC X(8).
+      *-----------------------------------------------------------------
       * WORKING STORAGE RECORD LOGON_CHK1
       *-----------------------------------------------------------------
        01  EZEWS-EZER-4-GP.
            02  EZEWS-ID                PIC X(8)
                                        VALUE "ELAASGWS".
            02  EZEWS-EZER-4-LL         PIC S9(8) COMP
-                                       VALUE +67.
+                                       VALUE +83.
            02  FILLER                  PIC X(2) VALUE SPACES.
            02  FILLER                  PIC X(18)
                                        VALUE "LOGON_CHK1".
@@ -502,12 +546,18 @@
              05  EZEI-100              PIC S9.
       * USRID WAS RENAMED TO EZEI-101
              05  EZEI-101              PIC S9(4) COMP.
+      * FAILED_ATTEMPTS WAS RENAMED TO EZEI-991
+             05  EZEI-991              PIC S9(4) COMP.
+      * LOCKOUT_EXPIRY WAS RENAMED TO EZEI-992
+             05  EZEI-992              PIC X(14).
            02  EZE-INIT-EZER-4 REDEFINES EZER-4.
              05  EZE-INIT-1            PIC A(20).
              05  EZE-INIT-2            PIC A(8).
              05  EZE-INIT-3            PIC A(8).
              05  EZE-INIT-4            PIC 9.
              05  EZE-INIT-5            PIC S9(4) COMP.
+             05  EZE-INIT-6            PIC S9(4) COMP.
+             05  EZE-INIT-7            PIC A(14).
            02  FILLER                  PIC X(4)
                                        VALUE "*END".
       *-----------------------------------------------------------------
@@ -2659,6 +2709,36 @@
            02  FILLER                  PIC X(4)
                                        VALUE "*END".
       *-----------------------------------------------------------------
+      * WORKING STORAGE RECORD MOTD_CHK1
+      *-----------------------------------------------------------------
+       01  EZEWS-EZER-6-GP.
+           02  EZEWS-ID                PIC X(8)
+                                       VALUE "ELAASGWS".
+           02  EZEWS-EZER-6-LL         PIC S9(8) COMP
+                                       VALUE +69.
+           02  FILLER                  PIC X(2) VALUE SPACES.
+           02  FILLER                  PIC X(18)
+                                       VALUE "MOTD_CHK1".
+      *-----------------------------------------------------------------
+      * RECORD NAME         : MOTD_CHK1
+      * FILE ORGANIZATION   : WORKSTOR
+      * MODIFICATION DATE   : 07/03/2007
+      * MODIFICATION TIME   : 08:20:52
+      * RECORD PROLOGUE     :
+      *
+      *-----------------------------------------------------------------
+      * MOTD_CHK1 WAS RENAMED TO EZER-6
+           02  EZER-6.
+      * MOTD_ACTIVE WAS RENAMED TO EZEI-993
+             05  EZEI-993              PIC X(1).
+      * MOTD_TEXT WAS RENAMED TO EZEI-994
+             05  EZEI-994              PIC X(40).
+           02  EZE-INIT-EZER-6 REDEFINES EZER-6.
+             05  EZE-INIT-8            PIC A(1).
+             05  EZE-INIT-9            PIC A(40).
+           02  FILLER                  PIC X(4)
+                                       VALUE "*END".
+      *-----------------------------------------------------------------
       * WORKING STORAGE RECORD RCGW99
       *-----------------------------------------------------------------
        01  EZEWS-EZER-1-GP.
@@ -3471,51 +3551,12 @@
       *-----------------------------------------------------------------
        EZEP-4 SECTION.
            MOVE "ACCEPT_TIME" TO EZERTS-PRC-NAME
-000005* MOVE 'A' TO RASHA_REC.INVCD;
-           MOVE "A" TO EZEI-664 OF EZER-5
-000006* MOVE 08 TO RASHA_REC.INVLEN;
-           MOVE 08 TO EZEI-665 OF EZER-5
-           CALL "ELAFXNUM" USING EZEI-665 OF EZER-5(LENGTH OF EZEI-665
-            OF EZER-5:1)
 000007* MOVE EZETIM TO RASHA_REC.MOITIME;
            PERFORM EZEGET-EZETIM
            MOVE EZETIM TO EZEI-633 OF EZER-5
-000008* /**********************************************************
-000009* MOVE RASHA_REC.MOITIME TO RASHA_REC.INVDATA;
-           MOVE EZEI-633 OF EZER-5 TO EZEI-663 OF EZER-5
-000010* MOVE RASHA_REC.INVREC TO RASHA_REC.INVAREA;
-           MOVE EZEI-667 OF EZER-5 TO EZEI-662 OF EZER-5
-000011* CALL IDSCIVRS RASHA_REC.INVAREA (NOMAPS,NONCSP;
-           MOVE "ACCEPT_TIME" TO EZERTS-PRC-NAME
-           MOVE 11 TO EZERTS-PRC-NUM
-           CALL "ELAASADR" USING EZEI-662 OF EZER-5
-                                 EZECOMMAREA-PTR(1)
-           CALL "ELAASSGN" USING CONTENT "A"
-                CONTENT LENGTH OF EZECOMMAREA-PTR(1)
-                REFERENCE EZECOMMAREA-PTR(1)
-           MOVE HIGH-VALUES TO EZECOMMAREA(5:4)
-           MOVE "IDSCIVRS" TO EZEPROGM
-           SET EZERTS-DYNAMIC-LINK TO TRUE
-           SET EZERTS-LINK-COMMPTR TO TRUE
-           EXEC CICS LINK
-             PROGRAM(EZEPROGM)
-             COMMAREA(EZECOMMAREA)
-             LENGTH(4)
-           END-EXEC
-           IF EIBRESP NOT = DFHRESP(NORMAL)
-             MOVE 9031 TO EZERTS-ERROR-NUM
-             CALL "ELARSVCS" USING EZERTS-CONTROL-BLOCK
-                                   EZERTS-ERROR-REQUEST-BLOCK
-                                   EZEPROGM
-           END-IF
-           IF EZERTS-TERMINATE
-             GO TO EZETERMINATE
-           END-IF
-000012* MOVE RASHA_REC.INVAREA TO RASHA_REC.INVREC;
-           MOVE EZEI-662 OF EZER-5 TO EZEI-667 OF EZER-5
-000013* MOVE RASHA_REC.INVDATA TO RASHA_REC.MOITIME;
-           MOVE EZEI-663 OF EZER-5 TO EZEI-633 OF EZER-5
-000014* /***********************************************************
+      * THE INVCD/INVLEN/IDSCIVRS ROUND TRIP THIS FIELD USED TO MAKE
+      * WAS A NO-OP PASS-THROUGH OF AN ALREADY-EDITED VALUE, SO THE
+      * EXTRA CICS LINK HAS BEEN DROPPED.
            CONTINUE.
        EZE-EZEP-4-X.
            GO TO EZETRACEBACK.
@@ -3529,13 +3570,6 @@
       *-----------------------------------------------------------------
        EZEP-2 SECTION.
            MOVE "CGA99P1" TO EZERTS-PRC-NAME
-000015* MOVE 'A' TO RASHA_REC.INVCD;
-           MOVE "A" TO EZEI-664 OF EZER-5
-000016* MOVE 04 TO RASHA_REC.INVLEN;
-           MOVE 04 TO EZEI-665 OF EZER-5
-           CALL "ELAFXNUM" USING EZEI-665 OF EZER-5(LENGTH OF EZEI-665
-            OF EZER-5:1)
-000017* ; /* **
 000018* MOVE EZEDTELC TO WDATE1;
            PERFORM EZEGET-EZEDTE
            MOVE EZEDTELC TO EZEI-687 OF EZER-5
@@ -3569,115 +3603,17 @@
 000021* MOVE RASHA_REC.YEAR_2000 TO RASHA_REC.YY1;
            MOVE EZEI-661 OF EZER-5(1:LENGTH OF EZEI-661 OF EZER-5) TO
             EZEI-682 OF EZER-5
-000022* MOVE RASHA_REC.YY1 TO RASHA_REC.INVDATA;
-           MOVE EZEI-682 OF EZER-5 TO EZEI-663 OF EZER-5
-000023* MOVE RASHA_REC.INVREC TO RASHA_REC.INVAREA;
-           MOVE EZEI-667 OF EZER-5 TO EZEI-662 OF EZER-5
-000024* CALL IDSCIVRS RASHA_REC.INVAREA (NOMAPS,NONCSP;
-           MOVE "CGA99P1" TO EZERTS-PRC-NAME
-           MOVE 24 TO EZERTS-PRC-NUM
-           CALL "ELAASADR" USING EZEI-662 OF EZER-5
-                                 EZECOMMAREA-PTR(1)
-           CALL "ELAASSGN" USING CONTENT "A"
-                CONTENT LENGTH OF EZECOMMAREA-PTR(1)
-                REFERENCE EZECOMMAREA-PTR(1)
-           MOVE HIGH-VALUES TO EZECOMMAREA(5:4)
-           MOVE "IDSCIVRS" TO EZEPROGM
-           SET EZERTS-DYNAMIC-LINK TO TRUE
-           SET EZERTS-LINK-COMMPTR TO TRUE
-           EXEC CICS LINK
-             PROGRAM(EZEPROGM)
-             COMMAREA(EZECOMMAREA)
-             LENGTH(4)
-           END-EXEC
-           IF EIBRESP NOT = DFHRESP(NORMAL)
-             MOVE 9031 TO EZERTS-ERROR-NUM
-             CALL "ELARSVCS" USING EZERTS-CONTROL-BLOCK
-                                   EZERTS-ERROR-REQUEST-BLOCK
-                                   EZEPROGM
-           END-IF
-           IF EZERTS-TERMINATE
-             GO TO EZETERMINATE
-           END-IF
-000025* MOVE RASHA_REC.INVAREA TO RASHA_REC.INVREC;
-           MOVE EZEI-662 OF EZER-5 TO EZEI-667 OF EZER-5
-000026* MOVE RASHA_REC.INVDATA TO W-COM-AREA.YY2;
-           MOVE EZEI-663 OF EZER-5 TO EZEI-56 OF EZER-3
-000027* ;  /* **
-000028* MOVE 02 TO RASHA_REC.INVLEN;
-           MOVE 02 TO EZEI-665 OF EZER-5
-           CALL "ELAFXNUM" USING EZEI-665 OF EZER-5(LENGTH OF EZEI-665
-            OF EZER-5:1)
-000029* MOVE RASHA_REC.MM1 TO RASHA_REC.INVDATA;
-           MOVE EZEI-686 OF EZER-5 TO EZEI-663 OF EZER-5
-000030* MOVE RASHA_REC.INVREC TO RASHA_REC.INVAREA;
-           MOVE EZEI-667 OF EZER-5 TO EZEI-662 OF EZER-5
-000031* CALL IDSCIVRS RASHA_REC.INVAREA (NOMAPS,NONCSP;
-           MOVE "CGA99P1" TO EZERTS-PRC-NAME
-           MOVE 31 TO EZERTS-PRC-NUM
-           CALL "ELAASADR" USING EZEI-662 OF EZER-5
-                                 EZECOMMAREA-PTR(1)
-           CALL "ELAASSGN" USING CONTENT "A"
-                CONTENT LENGTH OF EZECOMMAREA-PTR(1)
-                REFERENCE EZECOMMAREA-PTR(1)
-           MOVE HIGH-VALUES TO EZECOMMAREA(5:4)
-           MOVE "IDSCIVRS" TO EZEPROGM
-           SET EZERTS-DYNAMIC-LINK TO TRUE
-           SET EZERTS-LINK-COMMPTR TO TRUE
-           EXEC CICS LINK
-             PROGRAM(EZEPROGM)
-             COMMAREA(EZECOMMAREA)
-             LENGTH(4)
-           END-EXEC
-           IF EIBRESP NOT = DFHRESP(NORMAL)
-             MOVE 9031 TO EZERTS-ERROR-NUM
-             CALL "ELARSVCS" USING EZERTS-CONTROL-BLOCK
-                                   EZERTS-ERROR-REQUEST-BLOCK
-                                   EZEPROGM
-           END-IF
-           IF EZERTS-TERMINATE
-             GO TO EZETERMINATE
-           END-IF
-000032* MOVE RASHA_REC.INVAREA TO RASHA_REC.INVREC;
-           MOVE EZEI-662 OF EZER-5 TO EZEI-667 OF EZER-5
-000033* MOVE RASHA_REC.INVDATA TO W-COM-AREA.MM2;
-           MOVE EZEI-663 OF EZER-5 TO EZEI-58 OF EZER-3
-000034* ; /* **
-000035* MOVE RASHA_REC.DD1 TO RASHA_REC.INVDATA;
-           MOVE EZEI-684 OF EZER-5 TO EZEI-663 OF EZER-5
-000036* MOVE RASHA_REC.INVREC TO RASHA_REC.INVAREA;
-           MOVE EZEI-667 OF EZER-5 TO EZEI-662 OF EZER-5
-000037* CALL IDSCIVRS RASHA_REC.INVAREA (NOMAPS,NONCSP;
-           MOVE "CGA99P1" TO EZERTS-PRC-NAME
-           MOVE 37 TO EZERTS-PRC-NUM
-           CALL "ELAASADR" USING EZEI-662 OF EZER-5
-                                 EZECOMMAREA-PTR(1)
-           CALL "ELAASSGN" USING CONTENT "A"
-                CONTENT LENGTH OF EZECOMMAREA-PTR(1)
-                REFERENCE EZECOMMAREA-PTR(1)
-           MOVE HIGH-VALUES TO EZECOMMAREA(5:4)
-           MOVE "IDSCIVRS" TO EZEPROGM
-           SET EZERTS-DYNAMIC-LINK TO TRUE
-           SET EZERTS-LINK-COMMPTR TO TRUE
-           EXEC CICS LINK
-             PROGRAM(EZEPROGM)
-             COMMAREA(EZECOMMAREA)
-             LENGTH(4)
-           END-EXEC
-           IF EIBRESP NOT = DFHRESP(NORMAL)
-             MOVE 9031 TO EZERTS-ERROR-NUM
-             CALL "ELARSVCS" USING EZERTS-CONTROL-BLOCK
-                                   EZERTS-ERROR-REQUEST-BLOCK
-                                   EZEPROGM
-           END-IF
-           IF EZERTS-TERMINATE
-             GO TO EZETERMINATE
-           END-IF
-000038* MOVE RASHA_REC.INVAREA TO RASHA_REC.INVREC;
-           MOVE EZEI-662 OF EZER-5 TO EZEI-667 OF EZER-5
-000039* MOVE RASHA_REC.INVDATA TO W-COM-AREA.DD2;
-           MOVE EZEI-663 OF EZER-5 TO EZEI-60 OF EZER-3
-000040* ; /* **
+      * THE THREE INVCD/INVLEN/IDSCIVRS ROUND TRIPS THIS PARAGRAPH
+      * USED TO MAKE (ONE EACH FOR YY2, MM2 AND DD2) WERE ALL
+      * NO-OP PASS-THROUGHS OF AN ALREADY-EDITED VALUE, SO THE THREE
+      * EXTRA CICS LINKS HAVE BEEN DROPPED AND EACH FIELD IS MOVED
+      * DIRECTLY TO ITS W-COM-AREA TARGET.
+000026* MOVE RASHA_REC.YY1 TO W-COM-AREA.YY2;
+           MOVE EZEI-682 OF EZER-5 TO EZEI-56 OF EZER-3
+000033* MOVE RASHA_REC.MM1 TO W-COM-AREA.MM2;
+           MOVE EZEI-686 OF EZER-5 TO EZEI-58 OF EZER-3
+000039* MOVE RASHA_REC.DD1 TO W-COM-AREA.DD2;
+           MOVE EZEI-684 OF EZER-5 TO EZEI-60 OF EZER-3
 000041* MOVE '/' TO W-COM-AREA.SLASH1;
            MOVE "/" TO EZEI-59 OF EZER-3
 000042* MOVE '/' TO W-COM-AREA.SLASH2;
@@ -3764,6 +3700,14 @@
            MOVE EZEI-48 OF EZER-3 TO EZEI-771 OF EZEM-1
            SET EZEHAST-OUTPUT-SELECTED
              OF EZEI-771 OF EZEIMAP-EZEM-1 TO TRUE
+      * SHOW THE OPERATOR MESSAGE-OF-THE-DAY ON THE SIGN-ON SCREEN
+      * WHEN ONE IS CURRENTLY IN EFFECT
+           PERFORM EZE-CHECK-MOTD
+           IF EZEI-993 OF EZER-6 = "Y"
+             MOVE EZEI-994 OF EZER-6 TO EZEMSG OF EZEM-1
+             SET EZEHAST-OUTPUT-SELECTED
+               OF EZEMSG OF EZEIMAP-EZEM-1 TO TRUE
+           END-IF
 000057*
            PERFORM EZEINCR-TRACEBACK-PTR
            MOVE 4 TO EZETRACEBACK-ENTRY(EZETRACEBACK-PTR)
@@ -3776,57 +3720,63 @@
            GO TO EZECONDLBL-5
            CONTINUE.
        EZECONDLBL-4.
-000059* /* IF LOGON_CHK1.LOGON_STATUS = 1;
-000060* /* MOVE ' ' TO LOGON_CHK1.OPPSWD;
-000061* /* MOVE ' ' TO LOGON_CHK1.NPPSWD;
-000062* /* MOVE ' ' TO LOGON_CHK1.OPNAME;
-000063* /* MOVE 3 TO LOGON_CHK1.LOGON_STATUS;
-000064* /* MOVE W-COM-AREA.USER-ID TO LOGON_CHK1.USRID;
-000065* /* CALL LGONCHK LOGON_CHK1 (NOMAPS,NONCSP;
-000066* /* IF LOGON_STATUS = 1;
-000067* /* MOVE 1 TO END-LOOP;
-000068* /* EZERTN();
-000069* /* ELSE;
-000070* /* IF LOGON_STATUS = 6;
-000071* /* MOVE 1 TO END-LOOP;
-000072* /* EZERTN();
-000073* /* END;
-000074* /* END;
-000075* /* ELSE;
-000076* /* IF LOGON_CHK1.LOGON_STATUS = 0
-000077* /* AND W-COM-AREA.USER-ID = 0;
-000078* /* MOVE 1 TO END-LOOP;
-000079* /* EZERTN();
-000080* /* ELSE;
-000081* /* IF LOGON_CHK1.LOGON_STATUS = 0
-000082* /* AND W-COM-AREA.USER-ID > 0;
-000083* /* MOVE ' ' TO LOGON_CHK1.OPPSWD;
-000084* /* MOVE ' ' TO LOGON_CHK1.NPPSWD;
-000085* /* MOVE ' ' TO LOGON_CHK1.OPNAME;
-000086* /* MOVE 3 TO LOGON_CHK1.LOGON_STATUS;
-000087* /* MOVE W-COM-AREA.USER-ID TO LOGON_CHK1.USRID;
-000088* /* CALL LGONCHK LOGON_CHK1 (NOMAPS,NONCSP;
-000089* /* IF LOGON_STATUS = 1;
-000090* /* MOVE 1 TO END-LOOP;
-000091* /* EZERTN();
-000092* /* ELSE;
-000093* /* IF LOGON_STATUS = 6;
-000094* /* MOVE 1 TO END-LOOP;
-000095* /* EZERTN();
-000096* /* END;
-000097* /* END;
-000098* /* ELSE;
+000059* IF W-COM-AREA.USER-ID > 0;
+           IF EZEI-55 OF EZER-3 > 0
+             GO TO EZECONDLBL-62
+           END-IF
+           GO TO EZECONDLBL-63
+           CONTINUE.
+       EZECONDLBL-62.
+000060*   MOVE ' ' TO LOGON_CHK1.OPPSWD;
+           MOVE " " TO EZEI-98 OF EZER-4
+000061*   MOVE ' ' TO LOGON_CHK1.NPPSWD;
+           MOVE " " TO EZEI-99 OF EZER-4
+000062*   MOVE ' ' TO LOGON_CHK1.OPNAME;
+           MOVE " " TO EZEI-97 OF EZER-4
+000063*   MOVE 3 TO LOGON_CHK1.LOGON_STATUS;
+           MOVE 3 TO EZEI-100 OF EZER-4
+           CALL "ELAFXNUM" USING EZEI-100 OF EZER-4(LENGTH OF EZEI-100
+            OF EZER-4:1)
+000064*   MOVE W-COM-AREA.USER-ID TO LOGON_CHK1.USRID;
+           MOVE EZEI-55 OF EZER-3 TO EZEI-101 OF EZER-4
+000065*   CALL LGONCHK LOGON_CHK1 (NOMAPS,NONCSP;
+           MOVE "CSA01P1" TO EZERTS-PRC-NAME
+           MOVE 220 TO EZERTS-PRC-NUM
+           CALL "ELAASADR" USING EZER-4
+                                 EZECOMMAREA-PTR(1)
+           CALL "ELAASSGN" USING CONTENT "A"
+                CONTENT LENGTH OF EZECOMMAREA-PTR(1)
+                REFERENCE EZECOMMAREA-PTR(1)
+           MOVE HIGH-VALUES TO EZECOMMAREA(5:4)
+           MOVE "LGONCHK" TO EZEPROGM
+           SET EZERTS-DYNAMIC-LINK TO TRUE
+           SET EZERTS-LINK-COMMPTR TO TRUE
+           EXEC CICS LINK
+             PROGRAM(EZEPROGM)
+             COMMAREA(EZECOMMAREA)
+             LENGTH(4)
+           END-EXEC
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+             MOVE 9031 TO EZERTS-ERROR-NUM
+             CALL "ELARSVCS" USING EZERTS-CONTROL-BLOCK
+                                   EZERTS-ERROR-REQUEST-BLOCK
+                                   EZEPROGM
+           END-IF
+           IF EZERTS-TERMINATE
+             GO TO EZETERMINATE
+           END-IF
+           PERFORM EZE-CONCUR-CLEAR
+000066*   MOVE ZEROS TO W-COM-AREA.USER-ID;
+           MOVE ZEROS TO EZEI-55 OF EZER-3
+           GO TO EZECONDLBL-63
+           CONTINUE.
+       EZECONDLBL-63.
 000099*   MOVE 1 TO END-LOOP;
            MOVE 1 TO EZEI-700 OF EZER-5
            CALL "ELAFXNUM" USING EZEI-700 OF EZER-5(LENGTH OF EZEI-700
             OF EZER-5:1)
 000100*   EZERTN();
            GO TO EZE-EZEP-1-X
-000101* /* END;
-000102* /* END;
-000103* /* END;
-000104* ELSE;
-           GO TO EZECONDLBL-6
            CONTINUE.
        EZECONDLBL-5.
 000105*   IF EZEAID IS PF9;
@@ -3862,7 +3812,7 @@
            IF EZEI-774 OF EZEM-1 NOT = EZEI-775 OF EZEM-1
              GO TO EZECONDLBL-13
            END-IF
-           GO TO EZECONDLBL-14
+           GO TO EZECONDLBL-64
            CONTINUE.
        EZECONDLBL-13.
 000112*         SET CSM01.NPASSWRD1 CURSOR;
@@ -3879,6 +3829,43 @@
 000115*       ELSE;
            GO TO EZECONDLBL-15
            CONTINUE.
+      * NEW PASSWORD MUST BE AT LEAST 6 CHARACTERS
+       EZECONDLBL-64.
+           IF EZEI-774 OF EZEM-1(6:3) = SPACES
+             GO TO EZECONDLBL-65
+           END-IF
+           GO TO EZECONDLBL-66
+           CONTINUE.
+       EZECONDLBL-65.
+           MOVE "NPASSWRD"
+             TO EZEMAP-CURSOR-OUT-NAME OF EZEM-1
+           MOVE 1 TO EZEMAP-CURSOR-OUT-OCC OF EZEM-1
+           SET EZEHAST-NO-ASTERISK-FILL
+             OF EZEI-774 OF EZEIMAP-EZEM-1 TO TRUE
+           MOVE 397 TO EZEMNO
+           SET EZEMNO-APP-MSG-FILE TO TRUE
+           GO TO EZE-EZEP-1-X
+           CONTINUE.
+      * NEW PASSWORD MUST CONTAIN AT LEAST ONE DIGIT
+       EZECONDLBL-66.
+           MOVE 0 TO EZECTL-PW-DIGIT-CNT
+           INSPECT EZEI-774 OF EZEM-1 TALLYING EZECTL-PW-DIGIT-CNT
+             FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+           IF EZECTL-PW-DIGIT-CNT = 0
+             GO TO EZECONDLBL-67
+           END-IF
+           GO TO EZECONDLBL-14
+           CONTINUE.
+       EZECONDLBL-67.
+           MOVE "NPASSWRD"
+             TO EZEMAP-CURSOR-OUT-NAME OF EZEM-1
+           MOVE 1 TO EZEMAP-CURSOR-OUT-OCC OF EZEM-1
+           SET EZEHAST-NO-ASTERISK-FILL
+             OF EZEI-774 OF EZEIMAP-EZEM-1 TO TRUE
+           MOVE 398 TO EZEMNO
+           SET EZEMNO-APP-MSG-FILE TO TRUE
+           GO TO EZE-EZEP-1-X
+           CONTINUE.
        EZECONDLBL-14.
 000116*         MOVE CSM01.MPASSWRD TO LOGON_CHK1.OPPSWD;
            MOVE EZEI-773 OF EZEM-1 TO EZEI-98 OF EZER-4
@@ -3931,6 +3918,15 @@
            MOVE EZEI-101 OF EZER-4 TO EZEI-5 OF EZER-2
            CALL "ELAFXNUM" USING EZEI-5 OF EZER-2(LENGTH OF EZEI-5 OF
             EZER-2:1)
+      * REFUSE THE LOGON IF THIS OPERATOR IS ALREADY ACTIVE ELSEWHERE
+           PERFORM EZE-CONCUR-CHECK
+           IF EZECTL-CONCUR-ACTIVE-ELSEWHERE
+             MOVE ZEROS TO EZEI-55 OF EZER-3
+             MOVE 399 TO EZEMNO
+             SET EZEMNO-APP-MSG-FILE TO TRUE
+             GO TO EZE-EZEP-1-X
+           END-IF
+           PERFORM EZE-CONCUR-RECORD
 000125*
 000126* /*          MOVE 'A' TO RASHA_REC.INVCD;
 000127* /*          MOVE 04 TO RASHA_REC.INVLEN;
@@ -4100,9 +4096,18 @@
            GO TO EZECONDLBL-32
            CONTINUE.
        EZECONDLBL-31.
-000162*                     EZEMNO = 36;
-           MOVE 36 TO EZEMNO
-           SET EZEMNO-APP-MSG-FILE TO TRUE
+      * SHOW THE FAILED-ATTEMPT COUNT AND LOCKOUT EXPIRY INSTEAD OF A
+      * BARE MESSAGE NUMBER
+           MOVE EZEI-991 OF EZER-4 TO EZECTL-LOCKOUT-CNT-ED
+           MOVE SPACES TO EZEMSG OF EZEM-1
+           STRING "LOCKED ATTS " DELIMITED BY SIZE
+                  EZECTL-LOCKOUT-CNT-ED DELIMITED BY SIZE
+                  " UNTIL " DELIMITED BY SIZE
+                  EZEI-992 OF EZER-4 DELIMITED BY SIZE
+             INTO EZEMSG OF EZEM-1
+           END-STRING
+           SET EZEHAST-OUTPUT-SELECTED
+             OF EZEMSG OF EZEIMAP-EZEM-1 TO TRUE
 000163*                     SET CSM01.MNAME CURSOR,BRIGHT;
            MOVE "MNAME"
              TO EZEMAP-CURSOR-OUT-NAME OF EZEM-1
@@ -4132,9 +4137,18 @@
            GO TO EZECONDLBL-35
            CONTINUE.
        EZECONDLBL-34.
-000167*                       EZEMNO = 395;
-           MOVE 395 TO EZEMNO
-           SET EZEMNO-APP-MSG-FILE TO TRUE
+      * SHOW THE FAILED-ATTEMPT COUNT AND LOCKOUT EXPIRY INSTEAD OF A
+      * BARE MESSAGE NUMBER
+           MOVE EZEI-991 OF EZER-4 TO EZECTL-LOCKOUT-CNT-ED
+           MOVE SPACES TO EZEMSG OF EZEM-1
+           STRING "LOCKED ATTS " DELIMITED BY SIZE
+                  EZECTL-LOCKOUT-CNT-ED DELIMITED BY SIZE
+                  " UNTIL " DELIMITED BY SIZE
+                  EZEI-992 OF EZER-4 DELIMITED BY SIZE
+             INTO EZEMSG OF EZEM-1
+           END-STRING
+           SET EZEHAST-OUTPUT-SELECTED
+             OF EZEMSG OF EZEIMAP-EZEM-1 TO TRUE
 000168*                       SET CSM01.MNAME CURSOR,BRIGHT;
            MOVE "MNAME"
              TO EZEMAP-CURSOR-OUT-NAME OF EZEM-1
@@ -4267,6 +4281,15 @@
            MOVE EZEI-101 OF EZER-4 TO EZEI-5 OF EZER-2
            CALL "ELAFXNUM" USING EZEI-5 OF EZER-2(LENGTH OF EZEI-5 OF
             EZER-2:1)
+      * REFUSE THE LOGON IF THIS OPERATOR IS ALREADY ACTIVE ELSEWHERE
+           PERFORM EZE-CONCUR-CHECK
+           IF EZECTL-CONCUR-ACTIVE-ELSEWHERE
+             MOVE ZEROS TO EZEI-55 OF EZER-3
+             MOVE 399 TO EZEMNO
+             SET EZEMNO-APP-MSG-FILE TO TRUE
+             GO TO EZE-EZEP-1-X
+           END-IF
+           PERFORM EZE-CONCUR-RECORD
 000197* /*        MOVE 'A' TO RASHA_REC.INVCD;
 000198* /*        MOVE 04 TO RASHA_REC.INVLEN;
 000199* /*        MOVE SAM_REC.USER-ID TO RASHA_REC.VAR4;
@@ -4435,9 +4458,18 @@
            GO TO EZECONDLBL-57
            CONTINUE.
        EZECONDLBL-56.
-000233*                   EZEMNO = 36;
-           MOVE 36 TO EZEMNO
-           SET EZEMNO-APP-MSG-FILE TO TRUE
+      * SHOW THE FAILED-ATTEMPT COUNT AND LOCKOUT EXPIRY INSTEAD OF A
+      * BARE MESSAGE NUMBER
+           MOVE EZEI-991 OF EZER-4 TO EZECTL-LOCKOUT-CNT-ED
+           MOVE SPACES TO EZEMSG OF EZEM-1
+           STRING "LOCKED ATTS " DELIMITED BY SIZE
+                  EZECTL-LOCKOUT-CNT-ED DELIMITED BY SIZE
+                  " UNTIL " DELIMITED BY SIZE
+                  EZEI-992 OF EZER-4 DELIMITED BY SIZE
+             INTO EZEMSG OF EZEM-1
+           END-STRING
+           SET EZEHAST-OUTPUT-SELECTED
+             OF EZEMSG OF EZEIMAP-EZEM-1 TO TRUE
 000234*                   SET CSM01.MNAME CURSOR,BRIGHT;
            MOVE "MNAME"
              TO EZEMAP-CURSOR-OUT-NAME OF EZEM-1
@@ -4467,9 +4499,18 @@
            GO TO EZECONDLBL-60
            CONTINUE.
        EZECONDLBL-59.
-000238*                     EZEMNO = 395;
-           MOVE 395 TO EZEMNO
-           SET EZEMNO-APP-MSG-FILE TO TRUE
+      * SHOW THE FAILED-ATTEMPT COUNT AND LOCKOUT EXPIRY INSTEAD OF A
+      * BARE MESSAGE NUMBER
+           MOVE EZEI-991 OF EZER-4 TO EZECTL-LOCKOUT-CNT-ED
+           MOVE SPACES TO EZEMSG OF EZEM-1
+           STRING "LOCKED ATTS " DELIMITED BY SIZE
+                  EZECTL-LOCKOUT-CNT-ED DELIMITED BY SIZE
+                  " UNTIL " DELIMITED BY SIZE
+                  EZEI-992 OF EZER-4 DELIMITED BY SIZE
+             INTO EZEMSG OF EZEM-1
+           END-STRING
+           SET EZEHAST-OUTPUT-SELECTED
+             OF EZEMSG OF EZEIMAP-EZEM-1 TO TRUE
 000239*                     SET CSM01.MNAME CURSOR,BRIGHT;
            MOVE "MNAME"
              TO EZEMAP-CURSOR-OUT-NAME OF EZEM-1
@@ -4645,6 +4686,19 @@
        EZESETEMP-EZER-5-X.
            EXIT.
 
+      *-----------------------------------------------------------------
+      * SET EMPTY FOR RECORD EZER-6
+      *-----------------------------------------------------------------
+       EZESETEMP-EZER-6 SECTION.
+           INITIALIZE EZE-INIT-EZER-6  REPLACING
+                                       NUMERIC      BY ZERO
+                                       ALPHABETIC   BY SPACE
+                                       DBCS         BY SPACE
+                                       ALPHANUMERIC BY LOW-VALUE
+           CONTINUE.
+       EZESETEMP-EZER-6-X.
+           EXIT.
+
       *-----------------------------------------------------------------
       * SET EMPTY FOR RECORD EZER-2
       *-----------------------------------------------------------------
@@ -4676,6 +4730,10 @@
       *-----------------------------------------------------------------
        EZETERMINATE SECTION.
            SET EZECTL-IN-EZETERMINATE TO TRUE.
+           IF EZERTS-ERROR-NUM NOT = ZERO
+             PERFORM EZE-AUDIT-LOG-ERROR
+             MOVE ZERO TO EZERTS-ERROR-NUM
+           END-IF
            MOVE "EZETERMINATE" TO EZERTS-PRC-NAME
            IF ADDRESS OF EZETRACEBACK-TABLE NOT = NULL
              SET EZERTS-MEM-LOCATION TO ADDRESS OF EZETRACEBACK-TABLE
@@ -4726,6 +4784,122 @@
        EZEGET-EZETIM-X.
            EXIT.
 
+      *-----------------------------------------------------------------
+      * CHECK WHETHER AN OPERATOR IS ALREADY ACTIVE ON ANOTHER TERMINAL
+      * USES A CICS TS QUEUE (ONE ENTRY PER USRID) KEYED "CSES"+USRID
+      *-----------------------------------------------------------------
+       EZE-CONCUR-CHECK SECTION.
+           SET EZECTL-CONCUR-NOT-ACTIVE-ELSEWHERE TO TRUE
+           MOVE EZEI-101 OF EZER-4 TO EZECTL-CONCUR-QUSR
+           EXEC CICS READQ TS
+             QUEUE(EZECTL-CONCUR-QNAME)
+             INTO(EZECTL-CONCUR-TRMID)
+             LENGTH(LENGTH OF EZECTL-CONCUR-TRMID)
+             ITEM(1)
+             RESP(EZECTL-CONCUR-RESP)
+           END-EXEC
+           IF EZECTL-CONCUR-RESP = DFHRESP(NORMAL)
+             AND EZECTL-CONCUR-TRMID NOT = EIBTRMID
+             SET EZECTL-CONCUR-ACTIVE-ELSEWHERE TO TRUE
+           END-IF.
+       EZE-CONCUR-CHECK-X.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * RECORD THIS TERMINAL AS THE OPERATOR'S ACTIVE SESSION
+      *-----------------------------------------------------------------
+       EZE-CONCUR-RECORD SECTION.
+           MOVE EZEI-101 OF EZER-4 TO EZECTL-CONCUR-QUSR
+           IF EZECTL-CONCUR-RESP = DFHRESP(NORMAL)
+             EXEC CICS REWRITE TS
+               QUEUE(EZECTL-CONCUR-QNAME)
+               FROM(EIBTRMID)
+               LENGTH(LENGTH OF EIBTRMID)
+               ITEM(1)
+             END-EXEC
+           ELSE
+             EXEC CICS WRITEQ TS
+               QUEUE(EZECTL-CONCUR-QNAME)
+               FROM(EIBTRMID)
+               LENGTH(LENGTH OF EIBTRMID)
+             END-EXEC
+           END-IF.
+       EZE-CONCUR-RECORD-X.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * CLEAR THE OPERATOR'S ACTIVE-SESSION MARKER ON LOGOFF
+      *-----------------------------------------------------------------
+       EZE-CONCUR-CLEAR SECTION.
+           MOVE EZEI-101 OF EZER-4 TO EZECTL-CONCUR-QUSR
+           EXEC CICS DELETEQ TS
+             QUEUE(EZECTL-CONCUR-QNAME)
+             RESP(EZECTL-CONCUR-RESP)
+           END-EXEC.
+       EZE-CONCUR-CLEAR-X.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * WRITE A PERSISTENT AUDIT RECORD FOR AN ERROR CONDITION BEING
+      * REPORTED ON TERMINATION (PROGRAM, PROCEDURE NUMBER, ERROR
+      * NUMBER, OPERATOR, TERMINAL AND TIMESTAMP), SO IT CAN BE
+      * QUERIED AFTER THE FACT INSTEAD OF ONLY REACHING THE TERMINAL
+      * AND THE PRINTER.
+      *-----------------------------------------------------------------
+       EZE-AUDIT-LOG-ERROR SECTION.
+           MOVE EZEAPP-APPL-NAME TO EZECTL-AUDIT-PGM
+           MOVE EZERTS-PRC-NUM TO EZECTL-AUDIT-PRCNUM-ED
+           MOVE EZERTS-ERROR-NUM TO EZECTL-AUDIT-ERRNUM-ED
+           MOVE EZEI-55 OF EZER-3 TO EZECTL-AUDIT-USRID-ED
+           MOVE EIBTRMID TO EZECTL-AUDIT-TRMID
+           PERFORM EZEGET-EZEDTE
+           MOVE EZEDTELC TO EZECTL-AUDIT-DATE
+           PERFORM EZEGET-EZETIM
+           MOVE EZETIM TO EZECTL-AUDIT-TIME
+           EXEC CICS WRITEQ TD
+             QUEUE(EZECTL-AUDIT-QNAME)
+             FROM(EZECTL-AUDIT-RECORD)
+             LENGTH(LENGTH OF EZECTL-AUDIT-RECORD)
+             RESP(EZECTL-AUDIT-RESP)
+           END-EXEC.
+       EZE-AUDIT-LOG-ERROR-X.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * FETCH THE CURRENT OPERATOR MESSAGE-OF-THE-DAY, IF ANY, FROM THE
+      * SITE'S MOTD CONTROL RECORD
+      *-----------------------------------------------------------------
+       EZE-CHECK-MOTD SECTION.
+           MOVE "N" TO EZEI-993 OF EZER-6
+           MOVE SPACES TO EZEI-994 OF EZER-6
+           MOVE "CSA01P1" TO EZERTS-PRC-NAME
+           MOVE 221 TO EZERTS-PRC-NUM
+           CALL "ELAASADR" USING EZER-6
+                                 EZECOMMAREA-PTR(1)
+           CALL "ELAASSGN" USING CONTENT "A"
+                CONTENT LENGTH OF EZECOMMAREA-PTR(1)
+                REFERENCE EZECOMMAREA-PTR(1)
+           MOVE HIGH-VALUES TO EZECOMMAREA(5:4)
+           MOVE "MOTDCHK" TO EZEPROGM
+           SET EZERTS-DYNAMIC-LINK TO TRUE
+           SET EZERTS-LINK-COMMPTR TO TRUE
+           EXEC CICS LINK
+             PROGRAM(EZEPROGM)
+             COMMAREA(EZECOMMAREA)
+             LENGTH(4)
+           END-EXEC
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+             MOVE 9031 TO EZERTS-ERROR-NUM
+             CALL "ELARSVCS" USING EZERTS-CONTROL-BLOCK
+                                   EZERTS-ERROR-REQUEST-BLOCK
+                                   EZEPROGM
+           END-IF
+           IF EZERTS-TERMINATE
+             GO TO EZETERMINATE
+           END-IF.
+       EZE-CHECK-MOTD-X.
+           EXIT.
+
       *-----------------------------------------------------------------
       * ARITHMETIC OVERFLOW ROUTINE
       *-----------------------------------------------------------------
@@ -4919,6 +5093,7 @@
                                  EZEMP-EZEM-1
                                  EZEWS-EZER-4-GP
                                  EZEWS-EZER-5-GP
+                                 EZEWS-EZER-6-GP
                                  EZEWS-EZER-1-GP
                                  EZEWS-EZER-2-GP
                                  EZEWS-EZER-3-GP
@@ -4944,6 +5119,7 @@
                                  EZEMP-EZEM-1
                                  EZEWS-EZER-4-GP
                                  EZEWS-EZER-5-GP
+                                 EZEWS-EZER-6-GP
                                  EZEWS-EZER-1-GP
                                  EZEWS-EZER-2-GP
                                  EZEWS-EZER-3-GP
@@ -5188,6 +5364,7 @@
            INITIALIZE EZE77-ITEMS-GROUP
            PERFORM EZESETEMP-EZER-4
            PERFORM EZESETEMP-EZER-5
+           PERFORM EZESETEMP-EZER-6
            PERFORM EZESETEMP-EZER-2
            PERFORM EZESETEMP-EZER-3
            CONTINUE.
