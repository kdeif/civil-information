@@ -0,0 +1,248 @@
+      *-----------------------------------------------------------------
+      * MONTHLY REGISTRATION STATISTICS REPORT
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CSB02P1.
+       AUTHOR.                 CSO BATCH SUPPORT.
+           DATE WRITTEN.       08/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE PRIOR MONTH'S REGISTRATION EXTRACT (SAME SHAPE AS THE
+      * NIGHTLY RECONCILIATION EXTRACT, CSB01P1/CSREGREC) AND PRODUCES
+      * A REGISTRATION-TYPE BY GOVERNORATE COUNT MATRIX, WITH ROW AND
+      * COLUMN TOTALS AND A GRAND TOTAL. RUN AUTOMATICALLY AT MONTH-END
+      * BY THE SAME SCHEDULE THAT DRIVES CSB01P1.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-MONTH-FILE     ASSIGN TO "REGMTHE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GOV-MASTER-FILE    ASSIGN TO "GOVMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REG-STATS-RPT-FILE ASSIGN TO "REGSTAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REG-MONTH-FILE
+           RECORDING MODE IS F.
+           COPY CSREGREC.
+
+       FD  GOV-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CSCODEREC REPLACING CS-CODE-RECORD BY GOV-MASTER-RECORD
+                                    CS-CODE-VALUE   BY GOV-MASTER-VALUE
+                                    CS-CODE-DESC    BY GOV-MASTER-DESC.
+
+       FD  REG-STATS-RPT-FILE
+           RECORDING MODE IS F.
+       01  REG-STATS-RPT-LINE         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-REG-EOF-SW          PIC X(1) VALUE "N".
+             88  WS-REG-EOF           VALUE "Y".
+           05  WS-MASTER-EOF-SW       PIC X(1) VALUE "N".
+             88  WS-MASTER-EOF        VALUE "Y".
+
+       01  WS-MAX-TYPES               PIC S9(4) COMP VALUE 20.
+       01  WS-MAX-GOVS                PIC S9(4) COMP VALUE 200.
+
+       01  WS-TYPE-TABLE.
+           05  WS-TYPE-ENTRY OCCURS 20 TIMES
+                             INDEXED BY WS-TYPE-IDX.
+             10  WS-TYPE-CODE         PIC X(1).
+             10  WS-TYPE-COL-TOTAL    PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TYPE-COUNT              PIC S9(4) COMP VALUE 0.
+
+       01  WS-MATRIX.
+           05  WS-GOV-ROW OCCURS 200 TIMES
+                          INDEXED BY WS-GOV-IDX.
+             10  WS-GOV-CODE          PIC S9(9) COMP.
+             10  WS-GOV-DESC          PIC X(30).
+             10  WS-GOV-CELL OCCURS 20 TIMES
+                             INDEXED BY WS-CELL-IDX
+                             PIC S9(7) COMP-3 VALUE 0.
+             10  WS-GOV-ROW-TOTAL     PIC S9(7) COMP-3 VALUE 0.
+       01  WS-GOV-COUNT               PIC S9(4) COMP VALUE 0.
+
+       01  WS-GRAND-TOTAL             PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-FOUND-SW                PIC X(1).
+             88  WS-ROW-FOUND         VALUE "Y".
+             88  WS-ROW-NOT-FOUND     VALUE "N".
+
+       01  WS-COL-BUILD-AREA.
+           05  WS-COL-HEADING         PIC X(8).
+           05  WS-COL-COUNT-ED        PIC Z(6)9.
+           05  WS-COL-TOTAL-ED        PIC Z(6)9.
+       01  WS-BUILD-PTR               PIC S9(4) COMP.
+
+       01  WS-HEADING-1               PIC X(60) VALUE
+           "MONTHLY REGISTRATION STATISTICS - TYPE BY GOVERNORATE".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1900-READ-REG-MONTH
+           PERFORM UNTIL WS-REG-EOF
+             PERFORM 2000-DISCOVER-TYPE
+             PERFORM 1900-READ-REG-MONTH
+           END-PERFORM
+           CLOSE REG-MONTH-FILE
+           OPEN INPUT REG-MONTH-FILE
+           MOVE "N" TO WS-REG-EOF-SW
+           PERFORM 1900-READ-REG-MONTH
+           PERFORM UNTIL WS-REG-EOF
+             PERFORM 3000-TALLY-RECORD
+             PERFORM 1900-READ-REG-MONTH
+           END-PERFORM
+           PERFORM 4000-WRITE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  REG-MONTH-FILE
+                       GOV-MASTER-FILE
+           OPEN OUTPUT REG-STATS-RPT-FILE
+           PERFORM 1100-LOAD-GOV-ROWS.
+
+       1100-LOAD-GOV-ROWS.
+           SET WS-GOV-IDX TO 1
+           PERFORM UNTIL WS-MASTER-EOF
+             READ GOV-MASTER-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                 IF WS-GOV-IDX <= WS-MAX-GOVS
+                   MOVE GOV-MASTER-VALUE TO WS-GOV-CODE(WS-GOV-IDX)
+                   MOVE GOV-MASTER-DESC  TO WS-GOV-DESC(WS-GOV-IDX)
+                   SET WS-GOV-IDX UP BY 1
+                 END-IF
+             END-READ
+           END-PERFORM
+           COMPUTE WS-GOV-COUNT = WS-GOV-IDX - 1
+           IF WS-GOV-COUNT < 1
+             MOVE 1 TO WS-GOV-COUNT
+           END-IF.
+
+       1900-READ-REG-MONTH.
+           READ REG-MONTH-FILE
+             AT END SET WS-REG-EOF TO TRUE
+           END-READ.
+
+       2000-DISCOVER-TYPE.
+           SET WS-ROW-NOT-FOUND TO TRUE
+           SET WS-TYPE-IDX TO 1
+           SEARCH WS-TYPE-ENTRY
+             AT END CONTINUE
+             WHEN WS-TYPE-IDX > WS-TYPE-COUNT
+               CONTINUE
+             WHEN WS-TYPE-CODE(WS-TYPE-IDX) = CS-REG-REGTYP
+               SET WS-ROW-FOUND TO TRUE
+           END-SEARCH
+           IF WS-ROW-NOT-FOUND AND WS-TYPE-COUNT < WS-MAX-TYPES
+             ADD 1 TO WS-TYPE-COUNT
+             SET WS-TYPE-IDX TO WS-TYPE-COUNT
+             MOVE CS-REG-REGTYP TO WS-TYPE-CODE(WS-TYPE-IDX)
+           END-IF.
+
+       3000-TALLY-RECORD.
+           PERFORM 3100-FIND-GOV-ROW
+           PERFORM 3200-FIND-TYPE-COL
+           IF WS-GOV-IDX > 0 AND WS-TYPE-IDX > 0
+             ADD 1 TO WS-GOV-CELL(WS-GOV-IDX, WS-TYPE-IDX)
+             ADD 1 TO WS-GOV-ROW-TOTAL(WS-GOV-IDX)
+             ADD 1 TO WS-TYPE-COL-TOTAL(WS-TYPE-IDX)
+             ADD 1 TO WS-GRAND-TOTAL
+           END-IF.
+
+       3100-FIND-GOV-ROW.
+           SET WS-ROW-NOT-FOUND TO TRUE
+           SET WS-GOV-IDX TO 1
+           SEARCH WS-GOV-ROW
+             AT END CONTINUE
+             WHEN WS-GOV-IDX > WS-GOV-COUNT
+               CONTINUE
+             WHEN WS-GOV-CODE(WS-GOV-IDX) = CS-REG-FK-GOVERNORATECD
+               SET WS-ROW-FOUND TO TRUE
+           END-SEARCH
+           IF WS-ROW-NOT-FOUND
+             MOVE 0 TO WS-GOV-IDX
+           END-IF.
+
+       3200-FIND-TYPE-COL.
+           SET WS-ROW-NOT-FOUND TO TRUE
+           SET WS-TYPE-IDX TO 1
+           SEARCH WS-TYPE-ENTRY
+             AT END CONTINUE
+             WHEN WS-TYPE-IDX > WS-TYPE-COUNT
+               CONTINUE
+             WHEN WS-TYPE-CODE(WS-TYPE-IDX) = CS-REG-REGTYP
+               SET WS-ROW-FOUND TO TRUE
+           END-SEARCH
+           IF WS-ROW-NOT-FOUND
+             MOVE 0 TO WS-TYPE-IDX
+           END-IF.
+
+       4000-WRITE-REPORT.
+           MOVE WS-HEADING-1 TO REG-STATS-RPT-LINE
+           WRITE REG-STATS-RPT-LINE
+           PERFORM 4100-WRITE-COLUMN-HEADINGS
+           SET WS-GOV-IDX TO 1
+           PERFORM WS-GOV-COUNT TIMES
+             PERFORM 4200-WRITE-GOV-ROW
+             SET WS-GOV-IDX UP BY 1
+           END-PERFORM
+           PERFORM 4300-WRITE-COLUMN-TOTALS.
+
+       4100-WRITE-COLUMN-HEADINGS.
+           MOVE SPACES TO REG-STATS-RPT-LINE
+           MOVE "GOVERNORATE" TO REG-STATS-RPT-LINE(1:30)
+           SET WS-TYPE-IDX TO 1
+           PERFORM VARYING WS-BUILD-PTR FROM 1 BY 1
+             UNTIL WS-BUILD-PTR > WS-TYPE-COUNT
+             MOVE SPACES TO WS-COL-HEADING
+             MOVE WS-TYPE-CODE(WS-BUILD-PTR) TO WS-COL-HEADING(1:1)
+             MOVE WS-COL-HEADING
+               TO REG-STATS-RPT-LINE(31 + (WS-BUILD-PTR - 1) * 8:8)
+           END-PERFORM
+           MOVE "TOTAL"
+             TO REG-STATS-RPT-LINE(31 + WS-TYPE-COUNT * 8:8)
+           WRITE REG-STATS-RPT-LINE.
+
+       4200-WRITE-GOV-ROW.
+           MOVE SPACES TO REG-STATS-RPT-LINE
+           MOVE WS-GOV-DESC(WS-GOV-IDX) TO REG-STATS-RPT-LINE(1:30)
+           PERFORM VARYING WS-BUILD-PTR FROM 1 BY 1
+             UNTIL WS-BUILD-PTR > WS-TYPE-COUNT
+             MOVE WS-GOV-CELL(WS-GOV-IDX, WS-BUILD-PTR)
+               TO WS-COL-COUNT-ED
+             MOVE WS-COL-COUNT-ED
+               TO REG-STATS-RPT-LINE(31 + (WS-BUILD-PTR - 1) * 8:8)
+           END-PERFORM
+           MOVE WS-GOV-ROW-TOTAL(WS-GOV-IDX) TO WS-COL-TOTAL-ED
+           MOVE WS-COL-TOTAL-ED
+             TO REG-STATS-RPT-LINE(31 + WS-TYPE-COUNT * 8:8)
+           WRITE REG-STATS-RPT-LINE.
+
+       4300-WRITE-COLUMN-TOTALS.
+           MOVE SPACES TO REG-STATS-RPT-LINE
+           MOVE "GRAND TOTAL" TO REG-STATS-RPT-LINE(1:30)
+           PERFORM VARYING WS-BUILD-PTR FROM 1 BY 1
+             UNTIL WS-BUILD-PTR > WS-TYPE-COUNT
+             MOVE WS-TYPE-COL-TOTAL(WS-BUILD-PTR) TO WS-COL-COUNT-ED
+             MOVE WS-COL-COUNT-ED
+               TO REG-STATS-RPT-LINE(31 + (WS-BUILD-PTR - 1) * 8:8)
+           END-PERFORM
+           MOVE WS-GRAND-TOTAL TO WS-COL-TOTAL-ED
+           MOVE WS-COL-TOTAL-ED
+             TO REG-STATS-RPT-LINE(31 + WS-TYPE-COUNT * 8:8)
+           WRITE REG-STATS-RPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REG-MONTH-FILE
+                 GOV-MASTER-FILE
+                 REG-STATS-RPT-FILE.
