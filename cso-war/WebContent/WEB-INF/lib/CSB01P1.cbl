@@ -0,0 +1,434 @@
+      *-----------------------------------------------------------------
+      * NIGHTLY FOREIGN-KEY RECONCILIATION REPORT
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CSB01P1.
+       AUTHOR.                 CSO BATCH SUPPORT.
+           DATE WRITTEN.       08/08/2026.
+      *-----------------------------------------------------------------
+      * READS THE PRIOR DAY'S REGISTRATION EXTRACT (ONE RECORD PER
+      * REGISTRATION COMMITTED THROUGH NSA01/NMIN) AND CROSS-CHECKS
+      * ITS FIVE FOREIGN-KEY CODES (GOVERNORATE, AREA, POLICE STATION,
+      * HEALTH OFFICE, CIVIL OFFICE) AGAINST THEIR REFERENCE MASTERS.
+      * ANY RECORD CARRYING A CODE THAT IS NOT ON ITS MASTER IS WRITTEN
+      * TO THE EXCEPTION REPORT SO REGISTRATION CONTROL CAN FOLLOW UP.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-EXTRACT-FILE   ASSIGN TO "REGEXTR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GOV-MASTER-FILE    ASSIGN TO "GOVMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AREA-MASTER-FILE   ASSIGN TO "AREAMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT POLICE-MASTER-FILE ASSIGN TO "PLCEMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HEALTH-MASTER-FILE ASSIGN TO "HLTHMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OFFICE-MASTER-FILE ASSIGN TO "OFFCMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FK-EXCEPT-RPT-FILE ASSIGN TO "FKEXCPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REG-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CSREGREC.
+
+       FD  GOV-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CSCODEREC REPLACING CS-CODE-RECORD BY GOV-MASTER-RECORD
+                                    CS-CODE-VALUE   BY GOV-MASTER-VALUE
+                                    CS-CODE-DESC    BY GOV-MASTER-DESC.
+
+       FD  AREA-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CSCODEREC REPLACING
+                                CS-CODE-RECORD BY AREA-MASTER-RECORD
+                                CS-CODE-VALUE  BY AREA-MASTER-VALUE
+                                CS-CODE-DESC   BY AREA-MASTER-DESC.
+
+       FD  POLICE-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CSCODEREC REPLACING
+                              CS-CODE-RECORD BY POLICE-MASTER-RECORD
+                              CS-CODE-VALUE  BY POLICE-MASTER-VALUE
+                              CS-CODE-DESC   BY POLICE-MASTER-DESC.
+
+       FD  HEALTH-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CSCODEREC REPLACING
+                              CS-CODE-RECORD BY HEALTH-MASTER-RECORD
+                              CS-CODE-VALUE  BY HEALTH-MASTER-VALUE
+                              CS-CODE-DESC   BY HEALTH-MASTER-DESC.
+
+       FD  OFFICE-MASTER-FILE
+           RECORDING MODE IS F.
+           COPY CSCODEREC REPLACING
+                              CS-CODE-RECORD BY OFFICE-MASTER-RECORD
+                              CS-CODE-VALUE  BY OFFICE-MASTER-VALUE
+                              CS-CODE-DESC   BY OFFICE-MASTER-DESC.
+
+       FD  FK-EXCEPT-RPT-FILE
+           RECORDING MODE IS F.
+       01  FK-EXCEPT-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCHES.
+           05  WS-REG-EOF-SW          PIC X(1) VALUE "N".
+             88  WS-REG-EOF           VALUE "Y".
+           05  WS-MASTER-EOF-SW       PIC X(1) VALUE "N".
+             88  WS-MASTER-EOF        VALUE "Y".
+
+       01  WS-MAX-GOV                 PIC S9(4) COMP VALUE 200.
+       01  WS-MAX-AREA                PIC S9(4) COMP VALUE 2000.
+       01  WS-MAX-POLICE              PIC S9(4) COMP VALUE 500.
+       01  WS-MAX-HEALTH              PIC S9(4) COMP VALUE 500.
+       01  WS-MAX-OFFICE              PIC S9(4) COMP VALUE 500.
+
+       01  WS-GOV-TABLE.
+           05  WS-GOV-ENTRY OCCURS 1 TO 200 TIMES
+                            DEPENDING ON WS-GOV-COUNT
+                            ASCENDING KEY IS WS-GOV-CODE
+                            INDEXED BY WS-GOV-IDX.
+             10  WS-GOV-CODE          PIC S9(9) COMP.
+             10  WS-GOV-DESC          PIC X(30).
+       01  WS-GOV-COUNT               PIC S9(4) COMP VALUE 0.
+
+       01  WS-AREA-TABLE.
+           05  WS-AREA-ENTRY OCCURS 1 TO 2000 TIMES
+                            DEPENDING ON WS-AREA-COUNT
+                            ASCENDING KEY IS WS-AREA-CODE
+                            INDEXED BY WS-AREA-IDX.
+             10  WS-AREA-CODE         PIC S9(9) COMP.
+             10  WS-AREA-DESC         PIC X(30).
+       01  WS-AREA-COUNT              PIC S9(4) COMP VALUE 0.
+
+       01  WS-POLICE-TABLE.
+           05  WS-POLICE-ENTRY OCCURS 1 TO 500 TIMES
+                            DEPENDING ON WS-POLICE-COUNT
+                            ASCENDING KEY IS WS-POLICE-CODE
+                            INDEXED BY WS-POLICE-IDX.
+             10  WS-POLICE-CODE       PIC S9(9) COMP.
+             10  WS-POLICE-DESC       PIC X(30).
+       01  WS-POLICE-COUNT            PIC S9(4) COMP VALUE 0.
+
+       01  WS-HEALTH-TABLE.
+           05  WS-HEALTH-ENTRY OCCURS 1 TO 500 TIMES
+                            DEPENDING ON WS-HEALTH-COUNT
+                            ASCENDING KEY IS WS-HEALTH-CODE
+                            INDEXED BY WS-HEALTH-IDX.
+             10  WS-HEALTH-CODE       PIC S9(9) COMP.
+             10  WS-HEALTH-DESC       PIC X(30).
+       01  WS-HEALTH-COUNT            PIC S9(4) COMP VALUE 0.
+
+       01  WS-OFFICE-TABLE.
+           05  WS-OFFICE-ENTRY OCCURS 1 TO 500 TIMES
+                            DEPENDING ON WS-OFFICE-COUNT
+                            ASCENDING KEY IS WS-OFFICE-CODE
+                            INDEXED BY WS-OFFICE-IDX.
+             10  WS-OFFICE-CODE       PIC S9(9) COMP.
+             10  WS-OFFICE-DESC       PIC X(30).
+       01  WS-OFFICE-COUNT            PIC S9(4) COMP VALUE 0.
+
+       01  WS-FOUND-SW                PIC X(1).
+             88  WS-CODE-FOUND        VALUE "Y".
+             88  WS-CODE-NOT-FOUND    VALUE "N".
+
+       01  WS-COUNTERS.
+           05  WS-REG-READ-CNT        PIC S9(7) COMP-3 VALUE 0.
+           05  WS-EXCEPT-CNT          PIC S9(7) COMP-3 VALUE 0.
+
+       01  WS-EXCEPT-DETAIL.
+           05  WS-EXCEPT-FK-NAME      PIC X(30).
+           05  WS-EXCEPT-CODE         PIC S9(9) COMP.
+           05  WS-EXCEPT-CSONUM-ED    PIC ZZZZZZZZ9.
+           05  WS-EXCEPT-CODE-ED      PIC ZZZZZZZZ9.
+
+       01  WS-HEADING-1.
+           05  FILLER                 PIC X(40) VALUE
+               "FOREIGN-KEY RECONCILIATION EXCEPTIONS -".
+           05  FILLER                 PIC X(20) VALUE
+               " NIGHTLY RUN".
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(15) VALUE "CSONUM".
+           05  FILLER                 PIC X(12) VALUE "REGDT".
+           05  FILLER                 PIC X(30) VALUE
+               "REJECTED FOREIGN KEY".
+           05  FILLER                 PIC X(15) VALUE "CODE VALUE".
+       01  WS-TRAILER-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               "RECORDS READ      : ".
+           05  WS-TRAILER-READ-ED     PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TRAILER-LINE2.
+           05  FILLER                 PIC X(20) VALUE
+               "EXCEPTIONS WRITTEN: ".
+           05  WS-TRAILER-EXCEPT-ED   PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REGISTRATIONS
+               UNTIL WS-REG-EOF
+           PERFORM 8000-WRITE-TRAILER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  REG-EXTRACT-FILE
+                       GOV-MASTER-FILE
+                       AREA-MASTER-FILE
+                       POLICE-MASTER-FILE
+                       HEALTH-MASTER-FILE
+                       OFFICE-MASTER-FILE
+           OPEN OUTPUT FK-EXCEPT-RPT-FILE
+           MOVE WS-HEADING-1 TO FK-EXCEPT-RPT-LINE
+           WRITE FK-EXCEPT-RPT-LINE
+           MOVE WS-HEADING-2 TO FK-EXCEPT-RPT-LINE
+           WRITE FK-EXCEPT-RPT-LINE
+           PERFORM 1100-LOAD-GOV-TABLE
+           PERFORM 1200-LOAD-AREA-TABLE
+           PERFORM 1300-LOAD-POLICE-TABLE
+           PERFORM 1400-LOAD-HEALTH-TABLE
+           PERFORM 1500-LOAD-OFFICE-TABLE
+           PERFORM 1900-READ-REG-EXTRACT.
+
+       1100-LOAD-GOV-TABLE.
+           SET WS-GOV-IDX TO 1
+           MOVE "N" TO WS-MASTER-EOF-SW
+           PERFORM UNTIL WS-MASTER-EOF
+             READ GOV-MASTER-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                 IF WS-GOV-IDX <= WS-MAX-GOV
+                   MOVE GOV-MASTER-VALUE TO WS-GOV-CODE(WS-GOV-IDX)
+                   MOVE GOV-MASTER-DESC  TO WS-GOV-DESC(WS-GOV-IDX)
+                   SET WS-GOV-IDX UP BY 1
+                 END-IF
+             END-READ
+           END-PERFORM
+           COMPUTE WS-GOV-COUNT = WS-GOV-IDX - 1
+           IF WS-GOV-COUNT < 1
+             MOVE 1 TO WS-GOV-COUNT
+           END-IF.
+
+       1200-LOAD-AREA-TABLE.
+           SET WS-AREA-IDX TO 1
+           MOVE "N" TO WS-MASTER-EOF-SW
+           PERFORM UNTIL WS-MASTER-EOF
+             READ AREA-MASTER-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                 IF WS-AREA-IDX <= WS-MAX-AREA
+                   MOVE AREA-MASTER-VALUE TO WS-AREA-CODE(WS-AREA-IDX)
+                   MOVE AREA-MASTER-DESC  TO WS-AREA-DESC(WS-AREA-IDX)
+                   SET WS-AREA-IDX UP BY 1
+                 END-IF
+             END-READ
+           END-PERFORM
+           COMPUTE WS-AREA-COUNT = WS-AREA-IDX - 1
+           IF WS-AREA-COUNT < 1
+             MOVE 1 TO WS-AREA-COUNT
+           END-IF.
+
+       1300-LOAD-POLICE-TABLE.
+           SET WS-POLICE-IDX TO 1
+           MOVE "N" TO WS-MASTER-EOF-SW
+           PERFORM UNTIL WS-MASTER-EOF
+             READ POLICE-MASTER-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                 IF WS-POLICE-IDX <= WS-MAX-POLICE
+                   MOVE POLICE-MASTER-VALUE
+                     TO WS-POLICE-CODE(WS-POLICE-IDX)
+                   MOVE POLICE-MASTER-DESC
+                     TO WS-POLICE-DESC(WS-POLICE-IDX)
+                   SET WS-POLICE-IDX UP BY 1
+                 END-IF
+             END-READ
+           END-PERFORM
+           COMPUTE WS-POLICE-COUNT = WS-POLICE-IDX - 1
+           IF WS-POLICE-COUNT < 1
+             MOVE 1 TO WS-POLICE-COUNT
+           END-IF.
+
+       1400-LOAD-HEALTH-TABLE.
+           SET WS-HEALTH-IDX TO 1
+           MOVE "N" TO WS-MASTER-EOF-SW
+           PERFORM UNTIL WS-MASTER-EOF
+             READ HEALTH-MASTER-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                 IF WS-HEALTH-IDX <= WS-MAX-HEALTH
+                   MOVE HEALTH-MASTER-VALUE
+                     TO WS-HEALTH-CODE(WS-HEALTH-IDX)
+                   MOVE HEALTH-MASTER-DESC
+                     TO WS-HEALTH-DESC(WS-HEALTH-IDX)
+                   SET WS-HEALTH-IDX UP BY 1
+                 END-IF
+             END-READ
+           END-PERFORM
+           COMPUTE WS-HEALTH-COUNT = WS-HEALTH-IDX - 1
+           IF WS-HEALTH-COUNT < 1
+             MOVE 1 TO WS-HEALTH-COUNT
+           END-IF.
+
+       1500-LOAD-OFFICE-TABLE.
+           SET WS-OFFICE-IDX TO 1
+           MOVE "N" TO WS-MASTER-EOF-SW
+           PERFORM UNTIL WS-MASTER-EOF
+             READ OFFICE-MASTER-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                 IF WS-OFFICE-IDX <= WS-MAX-OFFICE
+                   MOVE OFFICE-MASTER-VALUE
+                     TO WS-OFFICE-CODE(WS-OFFICE-IDX)
+                   MOVE OFFICE-MASTER-DESC
+                     TO WS-OFFICE-DESC(WS-OFFICE-IDX)
+                   SET WS-OFFICE-IDX UP BY 1
+                 END-IF
+             END-READ
+           END-PERFORM
+           COMPUTE WS-OFFICE-COUNT = WS-OFFICE-IDX - 1
+           IF WS-OFFICE-COUNT < 1
+             MOVE 1 TO WS-OFFICE-COUNT
+           END-IF.
+
+       1900-READ-REG-EXTRACT.
+           READ REG-EXTRACT-FILE
+             AT END SET WS-REG-EOF TO TRUE
+             NOT AT END ADD 1 TO WS-REG-READ-CNT
+           END-READ.
+
+       2000-PROCESS-REGISTRATIONS.
+           PERFORM 2100-CHECK-GOVERNORATE
+           PERFORM 2200-CHECK-AREA
+           PERFORM 2300-CHECK-POLICE-STATION
+           PERFORM 2400-CHECK-HEALTH-OFFICE
+           PERFORM 2500-CHECK-CIVIL-OFFICE
+           PERFORM 1900-READ-REG-EXTRACT.
+
+       2100-CHECK-GOVERNORATE.
+           SET WS-CODE-NOT-FOUND TO TRUE
+           SET WS-GOV-IDX TO 1
+           SEARCH WS-GOV-ENTRY
+             AT END CONTINUE
+             WHEN WS-GOV-IDX > WS-GOV-COUNT
+               CONTINUE
+             WHEN WS-GOV-CODE(WS-GOV-IDX) =
+                  CS-REG-FK-GOVERNORATECD
+               SET WS-CODE-FOUND TO TRUE
+           END-SEARCH
+           IF WS-CODE-NOT-FOUND
+             MOVE "GOVERNORATE" TO WS-EXCEPT-FK-NAME
+             MOVE CS-REG-FK-GOVERNORATECD TO WS-EXCEPT-CODE
+             PERFORM 3000-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       2200-CHECK-AREA.
+           SET WS-CODE-NOT-FOUND TO TRUE
+           SET WS-AREA-IDX TO 1
+           SEARCH WS-AREA-ENTRY
+             AT END CONTINUE
+             WHEN WS-AREA-IDX > WS-AREA-COUNT
+               CONTINUE
+             WHEN WS-AREA-CODE(WS-AREA-IDX) =
+                  CS-REG-FK-AREACD
+               SET WS-CODE-FOUND TO TRUE
+           END-SEARCH
+           IF WS-CODE-NOT-FOUND
+             MOVE "AREA" TO WS-EXCEPT-FK-NAME
+             MOVE CS-REG-FK-AREACD TO WS-EXCEPT-CODE
+             PERFORM 3000-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       2300-CHECK-POLICE-STATION.
+           SET WS-CODE-NOT-FOUND TO TRUE
+           SET WS-POLICE-IDX TO 1
+           SEARCH WS-POLICE-ENTRY
+             AT END CONTINUE
+             WHEN WS-POLICE-IDX > WS-POLICE-COUNT
+               CONTINUE
+             WHEN WS-POLICE-CODE(WS-POLICE-IDX) =
+                  CS-REG-FK-POLICE-STATICD
+               SET WS-CODE-FOUND TO TRUE
+           END-SEARCH
+           IF WS-CODE-NOT-FOUND
+             MOVE "POLICE STATION" TO WS-EXCEPT-FK-NAME
+             MOVE CS-REG-FK-POLICE-STATICD TO WS-EXCEPT-CODE
+             PERFORM 3000-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       2400-CHECK-HEALTH-OFFICE.
+           SET WS-CODE-NOT-FOUND TO TRUE
+           SET WS-HEALTH-IDX TO 1
+           SEARCH WS-HEALTH-ENTRY
+             AT END CONTINUE
+             WHEN WS-HEALTH-IDX > WS-HEALTH-COUNT
+               CONTINUE
+             WHEN WS-HEALTH-CODE(WS-HEALTH-IDX) =
+                  CS-REG-FK-HEALTH-OFFICCD
+               SET WS-CODE-FOUND TO TRUE
+           END-SEARCH
+           IF WS-CODE-NOT-FOUND
+             MOVE "HEALTH OFFICE" TO WS-EXCEPT-FK-NAME
+             MOVE CS-REG-FK-HEALTH-OFFICCD TO WS-EXCEPT-CODE
+             PERFORM 3000-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       2500-CHECK-CIVIL-OFFICE.
+           SET WS-CODE-NOT-FOUND TO TRUE
+           SET WS-OFFICE-IDX TO 1
+           SEARCH WS-OFFICE-ENTRY
+             AT END CONTINUE
+             WHEN WS-OFFICE-IDX > WS-OFFICE-COUNT
+               CONTINUE
+             WHEN WS-OFFICE-CODE(WS-OFFICE-IDX) =
+                  CS-REG-FK-CIVIL-OFFICECD
+               SET WS-CODE-FOUND TO TRUE
+           END-SEARCH
+           IF WS-CODE-NOT-FOUND
+             MOVE "CIVIL OFFICE" TO WS-EXCEPT-FK-NAME
+             MOVE CS-REG-FK-CIVIL-OFFICECD TO WS-EXCEPT-CODE
+             PERFORM 3000-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       3000-WRITE-EXCEPTION-LINE.
+           MOVE CS-REG-CSONUM TO WS-EXCEPT-CSONUM-ED
+           MOVE WS-EXCEPT-CODE TO WS-EXCEPT-CODE-ED
+           MOVE SPACES TO FK-EXCEPT-RPT-LINE
+           STRING WS-EXCEPT-CSONUM-ED DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  CS-REG-REGDT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-EXCEPT-FK-NAME DELIMITED BY SIZE
+                  " NOT ON MASTER: " DELIMITED BY SIZE
+                  WS-EXCEPT-CODE-ED DELIMITED BY SIZE
+             INTO FK-EXCEPT-RPT-LINE
+           END-STRING
+           WRITE FK-EXCEPT-RPT-LINE
+           ADD 1 TO WS-EXCEPT-CNT.
+
+       8000-WRITE-TRAILER.
+           MOVE WS-REG-READ-CNT TO WS-TRAILER-READ-ED
+           MOVE SPACES TO FK-EXCEPT-RPT-LINE
+           MOVE WS-TRAILER-LINE TO FK-EXCEPT-RPT-LINE
+           WRITE FK-EXCEPT-RPT-LINE
+           MOVE WS-EXCEPT-CNT TO WS-TRAILER-EXCEPT-ED
+           MOVE SPACES TO FK-EXCEPT-RPT-LINE
+           MOVE WS-TRAILER-LINE2 TO FK-EXCEPT-RPT-LINE
+           WRITE FK-EXCEPT-RPT-LINE.
+
+       9000-TERMINATE.
+           CLOSE REG-EXTRACT-FILE
+                 GOV-MASTER-FILE
+                 AREA-MASTER-FILE
+                 POLICE-MASTER-FILE
+                 HEALTH-MASTER-FILE
+                 OFFICE-MASTER-FILE
+                 FK-EXCEPT-RPT-FILE.
